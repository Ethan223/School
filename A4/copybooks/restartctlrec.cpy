@@ -0,0 +1,16 @@
+    *>--------------------------------------------------------
+    *>restartctlrec.cpy
+    *>checkpoint/restart control record for a killed
+    *>large-upperlim run. fixes the upperlim the checkpoint
+    *>belongs to and the phase/position to resume at. the
+    *>flag data itself lives separately in the incremental
+    *>delta stream described by restartdeltarec.cpy, so this
+    *>record stays a single small row that is cheap to rewrite
+    *>every time the run's position is checkpointed.
+    *>--------------------------------------------------------
+    01  rc-control-rec.
+        05  rc-rec-type         pic x(1).
+        05  rc-upperlim         pic 9(10).
+        05  rc-phase            pic x(1).
+        05  rc-i                pic 9(10).
+        05  rc-j                pic 9(10).
