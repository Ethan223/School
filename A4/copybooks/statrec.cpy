@@ -0,0 +1,9 @@
+    *>--------------------------------------------------------
+    *>statrec.cpy
+    *>summary statistics report layout, written
+    *>alongside outfile so a run can be sanity-checked without
+    *>scraping the detail file.
+    *>--------------------------------------------------------
+    01  st-report-rec.
+        05  st-label            pic x(28).
+        05  st-value            pic x(20).
