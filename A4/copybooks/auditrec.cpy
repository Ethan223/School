@@ -0,0 +1,14 @@
+    *>--------------------------------------------------------
+    *>auditrec.cpy
+    *>per-run audit/journal record so a later
+    *>reader can reconstruct which execution produced which
+    *>outfile: when it ran, what it was asked for, what it
+    *>produced, how long it took and whether it finished clean.
+    *>--------------------------------------------------------
+    01  au-audit-rec.
+        05  au-run-timestamp    pic x(14).
+        05  au-upperlim         pic 9(10).
+        05  au-prime-count      pic 9(10).
+        05  au-elapsed-seconds  pic 9(6).
+        05  au-status           pic x(9).
+        05  au-outfile-name     pic x(20).
