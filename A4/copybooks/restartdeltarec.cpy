@@ -0,0 +1,16 @@
+    *>--------------------------------------------------------
+    *>restartdeltarec.cpy
+    *>the composites the marking pass has flipped from prime
+    *>candidate since the run started. each record batches up
+    *>to 500 indices (rf-count says how many of the first
+    *>entries in rf-index-tbl are actually in use) instead of
+    *>one WRITE per composite, so a run over millions of
+    *>composites isn't paying for millions of individual write
+    *>verbs -- a restart still replays exactly the composites
+    *>already found, just 500 at a time instead of one at a
+    *>time.
+    *>--------------------------------------------------------
+    01  rf-flag-rec.
+        05  rf-rec-type         pic x(1).
+        05  rf-count            pic 9(3).
+        05  rf-index-tbl        pic 9(10) occurs 500 times.
