@@ -0,0 +1,9 @@
+    *>--------------------------------------------------------
+    *>primeidxrec.cpy
+    *>indexed output record, keyed on the prime
+    *>value itself so a downstream job can do a direct random
+    *>lookup against a run's result set.
+    *>--------------------------------------------------------
+    01  pi-prime-rec.
+        05  pi-prime            pic 9(10).
+        05  pi-seq-no           pic 9(10).
