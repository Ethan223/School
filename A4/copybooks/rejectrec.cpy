@@ -0,0 +1,8 @@
+    *>--------------------------------------------------------
+    *>rejectrec.cpy
+    *>reject log layout for non-numeric upper
+    *>limit entries typed at the interactive prompt.
+    *>--------------------------------------------------------
+    01  rj-reject-rec.
+        05  rj-value-entered    pic x(10).
+        05  rj-timestamp        pic x(14).
