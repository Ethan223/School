@@ -0,0 +1,19 @@
+    *>--------------------------------------------------------
+    *>outrec.cpy
+    *>header/detail/trailer layout for outfile.
+    *>one fd, three record shapes, the way a self-validating
+    *>extract file is normally laid out: a header line callers
+    *>can use to confirm which run produced the file, a detail
+    *>line per prime, and a trailer line with the total count.
+    *>--------------------------------------------------------
+    01  oh-header-rec.
+        05  oh-rec-type         pic x(1).
+        05  oh-run-date         pic x(10).
+        05  oh-upperlim         pic 9(10).
+    01  od-detail-rec.
+        05  od-rec-type         pic x(1).
+        05  od-seq-no           pic 9(10).
+        05  od-prime            pic 9(10).
+    01  ot-trailer-rec.
+        05  ot-rec-type         pic x(1).
+        05  ot-prime-count      pic 9(10).
