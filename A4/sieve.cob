@@ -12,74 +12,972 @@ input-output section.
 file-control.
     select standard-input assign to keyboard.
     select standard-output assign to display.
-    select outfile assign to "output.txt"
+    select parm-file assign to "SIEVE.PARM"
+        organization is line sequential
+        file status is parm-file-status.
+    select outfile assign to dynamic outfile-name
         organization is line sequential
         file status is fscode.
+    select restart-file assign to dynamic restart-file-name
+        organization is line sequential
+        file status is restart-file-status.
+    select restart-delta-file assign to dynamic restart-delta-file-name
+        organization is line sequential
+        file status is restart-delta-status.
+    select stats-file assign to dynamic stats-file-name
+        organization is line sequential
+        file status is stats-file-status.
+    select reject-log assign to "SIEVE.REJECTS"
+        organization is line sequential
+        file status is reject-file-status.
+    select control-file assign to "SIEVE.CONTROL"
+        organization is line sequential
+        file status is control-file-status.
+    select audit-file assign to "SIEVE.AUDIT"
+        organization is line sequential
+        file status is audit-file-status.
+    select prime-index-file assign to dynamic index-file-name
+        organization is indexed
+        access mode is sequential
+        record key is pi-prime
+        file status is index-file-status.
 data division.
 file section.
 fd standard-input.
     01  stdin-record pic x(10).
+fd standard-output.
+    01  stdout-record pic x(132).
+fd parm-file.
+    01  parm-file-record pic x(10).
 fd outfile.
-    01  file-record pic Z(10).
+    copy "outrec.cpy".
+fd stats-file.
+    copy "statrec.cpy".
+fd reject-log.
+    copy "rejectrec.cpy".
+fd control-file.
+    01  control-file-record pic x(10).
+fd audit-file.
+    copy "auditrec.cpy".
+fd prime-index-file.
+    copy "primeidxrec.cpy".
+fd restart-file.
+    copy "restartctlrec.cpy".
+fd restart-delta-file.
+    copy "restartdeltarec.cpy".
 working-storage section.
 01  fscode pic 9(2).
 01  upperlim pic S9(10).
-01  quotient pic 9(10).
-01  rem pic 9(10).
+*>primeset bound matches the documented 99999999 ceiling, and the
+*>marking pass is reworked to stay fast at that ceiling -------------------
+*>pr used to carry the candidate's own value (PIC 9(10), 10 bytes/entry)
+*>and OCCURS topped out at 9999999 — an order of magnitude short of the
+*>99999999 the validation paragraph advertises. pr is now a 1-byte
+*>prime/composite flag (the candidate's value is just its index + 1, so
+*>nothing is lost), which both lets the table actually reach 99999999
+*>and shrinks its footprint by 10x. The marking pass below also no
+*>longer walks the whole table dividing pr(i) into every pr(j): it
+*>computes the sieve limit once instead of every outer pass, and marks
+*>composites directly by stepping through multiples of each prime
+*>starting at p*p (the classic sieve of Eratosthenes), which is the
+*>standard fix for the O(n) per-prime division scan this used to do.
 01  primeset.
-    02  pr pic 9(10) occurs 2 to 9999999 times depending on upperlim.
+    02  pr pic 9 usage comp-5 occurs 2 to 99999999 times
+        depending on upperlim.
 01  i pic 9(10).
 01  j pic 9(10).
-01  offset pic 9(10).
+01  k pic 9(3) usage comp-5.
+01  sqrt-limit pic 9(5) usage comp-5.
+01  current-prime pic 9(10) usage comp-5.
+*>i/j are reused as the general-purpose loop position across
+*>3200/4000/5000, so a checkpoint's saved position is held here
+*>separately until 4000 is ready to resume from it -- otherwise
+*>3200-initialize-primeset's own use of i (which always ends the
+*>init pass with i = upperlim) would clobber it first.
+01  resume-i pic 9(10).
+01  resume-j pic 9(10).
+
+*>header/detail/trailer outfile layout -------------------------------
+*>outfile used to be one bare PIC Z(10) line per prime with nothing to
+*>tell downstream jobs which run produced it. oh/od/ot-*-rec (outrec.cpy)
+*>give it a header (run date + requested upperlim), a detail record per
+*>prime carrying a sequence number, and a trailer carrying the total
+*>count, so a consumer can self-validate output.txt instead of trusting
+*>a bare number list.
+01  outfile-name pic x(20) value 'output.txt'.
+01  run-date pic x(10).
+01  seq-no pic 9(10).
+01  prime-count pic 9(10).
+
+*>summary statistics report alongside outfile ------------------------
+*>accumulated while 5000-write-outfile walks primeset, so the density,
+*>largest-prime and twin-prime counts cost no extra pass over the data.
+01  stats-file-name pic x(20) value 'STATS.TXT'.
+01  largest-prime pic 9(10).
+01  twin-count pic 9(10).
+01  prev-was-prime pic x(1).
+    88  have-prev-prime value 'Y'.
+01  prev-prime pic 9(10).
+01  density pic 9(5)v99.
+01  stats-file-status pic x(2).
+01  edit-count pic z(9)9.
+01  edit-density pic z(5)9.99.
+
+*>numeric edit on a supplied upper limit -------------------------------
+*>a fat-fingered or corrupted entry used to feed straight into upperlim
+*>(a signed numeric field) with no check in between, and only the
+*>interactive prompt ever ran a check at all. 9210-validate-candidate
+*>-value is now shared by every path that can hand upperlim a raw
+*>value -- JCL PARM, the parm file, the keyboard prompt, and each
+*>control-file entry -- so all four are held to the same rule. FUNCTION
+*>TEST-NUMVAL returns 0 when the argument is a valid numeric literal
+*>and the position of the first bad character otherwise, which is a
+*>cleaner check than a NUMERIC class test (that test alone rejects
+*>anything with surrounding spaces, which is exactly what a
+*>right-justified keyboard entry normally has). TEST-NUMVAL alone
+*>accepts a decimal point, so a following INSPECT rejects anything
+*>with one -- upperlim is an integer field, and "3.5" silently
+*>truncating to 3 is exactly the "silent mystery result" this edit
+*>exists to prevent.
+01  candidate-value pic x(10).
+01  numeric-check pic 9(2).
+01  dot-count pic 9(2).
+01  value-is-numeric pic x(1).
+    88  value-is-valid value 'Y'.
+01  reject-file-status pic x(2).
+
+*>unsigned edited upper limit, for anything that displays or builds a
+*>name from upperlim -- upperlim itself is signed (PIC S9(10)), which
+*>GnuCOBOL happily DISPLAYs with leading zeros and a trailing sign
+*>character, exactly the kind of thing an operator misreads in a batch
+*>log.
+01  edit-upperlim pic z(9)9.
+
+*>unattended batch support --------------------------------------------
+*>run-mode tells 1000-get-upper-limit where upperlim came from, so the
+*>rest of the program can still display the right messages either way.
+01  run-mode pic x(1).
+    88  run-mode-batch value 'B'.
+    88  run-mode-interactive value 'I'.
+    88  run-mode-control value 'C'.
+01  parm-from-jcl pic x(10).
+01  parm-file-status pic x(2).
+    88  parm-file-ok value '00'.
+    88  parm-file-not-found value '35'.
+
+*>control-file mode, a whole list of upperlims in one run -------------
+01  control-file-status pic x(2).
+    88  control-file-ok value '00'.
+01  control-eof pic x(1).
+    88  control-at-end value 'Y'.
+01  control-run-seq pic 9(4).
+
+*>per-run audit/journal --------------------------------------------------
+*>outfile is always written to whatever outfile-name currently holds,
+*>so a second run silently overwrote the first with no trace of who ran
+*>it or when. every call to 2100-process-one-request now appends one
+*>record to SIEVE.AUDIT regardless of outcome.
+01  audit-file-status pic x(2).
+01  start-datetime pic x(21).
+01  end-datetime pic x(21).
+01  elapsed-seconds pic 9(6).
+01  run-status pic x(9).
+01  start-seconds-of-day pic 9(7) usage comp-5.
+01  end-seconds-of-day pic 9(7) usage comp-5.
+01  hh pic 9(2).
+01  mm pic 9(2).
+01  ss pic 9(2).
+
+*>indexed output keyed on the prime value ---------------------------------
+*>outfile is line sequential, so a downstream job that just wants to ask
+*>"is N prime?" has to scan it top to bottom. prime-index-file is an
+*>indexed twin of the same detail data, keyed on the prime itself, for
+*>a direct random lookup instead.
+01  index-file-name pic x(20) value 'PRIMEIDX'.
+01  index-file-status pic x(2).
+01  index-file-opened pic x(1) value 'N'.
+    88  index-file-is-opened value 'Y'.
+
+*>fscode is checked after every outfile I-O verb -----------------------
+01  failing-verb pic x(30).
+
+*>checkpoint/restart for a killed large-upperlim run --------------------
+*>a run that dies partway through marking primeset used to have no
+*>option but to resubmit from I = 1. checkpoint-enabled is only set for
+*>runs big enough that a restart is worth the cost (see
+*>3900-save-checkpoint); small runs never pay for a checkpoint they'll
+*>never need.
+*>
+*>initializing primeset (3200) is a single cheap linear pass with
+*>nothing worth persisting -- redoing it from i = 1 costs exactly what
+*>resuming it partway would, so it is not checkpointed. the marking
+*>pass (4000) is the phase actually worth protecting, and it is
+*>checkpointed two ways: a small control record (restart-file-name) is
+*>rewritten with just the current i/j position, and every composite the
+*>marking pass finds is appended once, as it is found, to an
+*>incremental delta stream (restart-delta-file-name) -- never a full
+*>re-dump of the work area. a restart replays that delta stream to
+*>rebuild exactly the composites already known, then continues marking
+*>from the saved i/j instead of reinitializing or re-marking anything
+*>already done.
+*>
+*>both file names are keyed by upperlim (see 9300-set-checkpoint-file-
+*>names) rather than fixed, so a control-file run processing several
+*>upperlims in one job can never have one entry's fresh-run reset or
+*>completed-run cleanup destroy a checkpoint belonging to a different
+*>entry sitting earlier or later in the same SIEVE.CONTROL.
+01  restart-file-name pic x(30).
+01  restart-delta-file-name pic x(30).
+01  restart-file-status pic x(2).
+    88  restart-file-ok value '00'.
+01  restart-delta-status pic x(2).
+    88  restart-delta-ok value '00'.
+01  resume-phase pic x(1) value space.
+    88  resume-none value space.
+    88  resume-mark value 'M'.
+    88  resume-write value 'W'.
+01  checkpoint-enabled pic x(1) value 'N'.
+    88  checkpoint-is-enabled value 'Y'.
+01  checkpoint-counter pic 9(10) value 0.
+01  checkpoint-interval-mark pic 9(10) value 500.
+*>the outer marking loop steps once per candidate, but the handful of
+*>smallest primes (2, 3, 5, 7, ...) do the overwhelming majority of the
+*>total marking work -- the inner multiples-loop for p=2 alone touches
+*>roughly upperlim/2 cells, p=3 another upperlim/3, and so on, while a
+*>large prime near sqrt-limit touches only a handful. checkpointing by
+*>counting outer passes alone (checkpoint-interval-mark, above) leaves
+*>the run with no usable checkpoint until it has already burned most of
+*>its time working through those first few primes. checkpoint-early-
+*>limit forces a checkpoint after every outer pass while still inside
+*>that expensive early range (primes below ~100 already account for
+*>most of the ln-ln-n work by Mertens' third theorem), so a checkpoint
+*>exists early no matter how large upperlim is; checkpoint-interval-mark
+*>takes back over once past it, where a pass is cheap enough that
+*>checkpointing every one of them would be pure overhead.
+01  checkpoint-early-limit pic 9(5) usage comp-5 value 100.
+01  checkpoint-threshold pic 9(10) value 100000.
+01  checkpoint-phase pic x(1).
+*>rc-i/rc-j are only ever moved out of these two holder fields, never
+*>straight out of the marking loop's own i/j -- a checkpoint taken
+*>mid-marking used to save the i whose inner multiples-loop had *just
+*>finished*, so a resume redid that whole i's inner loop a second time
+*>(harmless, since every composite it would re-mark is already zero
+*>from the delta replay, but still dead work). checkpoint-save-i is set
+*>to i + 1 -- the next candidate actually left to process -- everywhere
+*>4000-sieve-primes checkpoints mid-marking, so a resume picks up
+*>exactly where the run left off instead of repeating the last i.
+01  checkpoint-save-i pic 9(10).
+01  checkpoint-save-j pic 9(10).
+01  delta-file-open pic x(1) value 'N'.
+    88  delta-file-is-open value 'Y'.
+01  reload-done pic x(1).
+    88  reload-is-done value 'Y'.
+*>composite indices are batched here and written 500 at a time (see
+*>restartdeltarec.cpy) instead of one WRITE per composite -- measured
+*>directly on this build, one write per composite added roughly 50%
+*>wall-clock overhead to a large run with checkpointing enabled, which
+*>eats directly into the fast-big-runs goal checkpointing is supposed
+*>to coexist with.
+01  delta-buf-max pic 9(3) usage comp-5 value 500.
+01  delta-buf-count pic 9(3) usage comp-5 value 0.
+01  delta-buf-index-tbl pic 9(10) usage comp-5 occurs 500 times.
+
 procedure division.
-    open input standard-input, output standard-output.
+    perform 1300-check-control-file-mode.
 
-    *>Ask for upper limit and check if valid
-    display 'enter an upper limit: ' with no advancing.
-    read standard-input into upperlim
-            at end close standard-input, standard-output
+    if run-mode-control
+        perform 2000-process-control-file
+    else
+        perform 1000-get-upper-limit
+
+        if upperlim < 2 or upperlim > 99999999
+            display 'error: invalid upper limit'
             stop run
-    end-read.
-    
-    if upperlim < 2 or upperlim > 99999999
-        display 'error: invalid upper limit'
-        stop run
+        end-if
+
+        perform 2100-process-one-request
     end-if.
-    
-    *>Initialize array of numbers
-    perform varying i from 1 by 1 until i >= upperlim
-        compute pr(i) = i + 1
+
+    stop run.
+
+*>--------------------------------------------------------------------
+*>1300-check-control-file-mode
+*>a control file of upperlim values takes priority over the JCL
+*>PARM/parm-file/interactive single-value path, the same way a JCL
+*>PARM already takes priority over the parm file.
+*>--------------------------------------------------------------------
+1300-check-control-file-mode.
+    open input control-file.
+    if control-file-ok
+        set run-mode-control to true
+        close control-file
+    end-if.
+
+*>--------------------------------------------------------------------
+*>2000-process-control-file
+*>one output file per control-file entry, produced in a single
+*>execution instead of re-launching sieve.cob per upperlim.
+*>--------------------------------------------------------------------
+2000-process-control-file.
+    move 0 to control-run-seq.
+    open input control-file.
+    move 'N' to control-eof.
+
+    perform until control-at-end
+        read control-file into control-file-record
+            at end move 'Y' to control-eof
+            not at end perform 2050-process-control-entry
+        end-read
     end-perform.
-    
-    *>Main algorithm
-    perform varying i from 1 by 1 until i >= upperlim ** 0.5
-        if pr(i) is not = 0
-            compute offset = i + 1
-            
-            perform varying j from offset by 1 until j >= upperlim                
-                if pr(i) is not = 0                    
-                    divide pr(i) into pr(j) giving quotient remainder rem
-                else
-                    compute rem = 1
+
+    close control-file.
+
+*>--------------------------------------------------------------------
+*>2050-process-control-entry
+*>--------------------------------------------------------------------
+2050-process-control-entry.
+    move control-file-record to candidate-value.
+    perform 9210-validate-candidate-value.
+
+    if not value-is-valid
+        perform 9200-log-rejected-entry
+        display 'sieve: control file entry "' control-file-record
+            '" is not a valid integer, skipped.'
+    else
+        move candidate-value to upperlim
+        if upperlim < 2 or upperlim > 99999999
+            display 'sieve: control file entry "' control-file-record
+                '" is out of range, skipped.'
+        else
+            add 1 to control-run-seq
+            string 'OUTPUT' control-run-seq '.TXT'
+                delimited by size into outfile-name
+            string 'STATS' control-run-seq '.TXT'
+                delimited by size into stats-file-name
+            string 'PRIMEIDX' control-run-seq
+                delimited by size into index-file-name
+            set run-mode-batch to true
+            perform 2100-process-one-request
+        end-if
+    end-if.
+
+*>--------------------------------------------------------------------
+*>2100-process-one-request
+*>the single-upperlim pipeline: build primeset (fresh or resumed from
+*>checkpoint), write outfile and the stats report, then clear the
+*>checkpoint so the next run starts clean.
+*>--------------------------------------------------------------------
+2100-process-one-request.
+    move function current-date to start-datetime.
+    move 'N' to delta-file-open.
+    move 0 to delta-buf-count.
+    perform 9300-set-checkpoint-file-names.
+
+    move 'N' to checkpoint-enabled.
+    move 0 to checkpoint-counter.
+    if upperlim > checkpoint-threshold
+        set checkpoint-is-enabled to true
+    end-if.
+
+    perform 3000-build-primeset.
+
+    perform 5000-write-outfile.
+    perform 6000-write-stats-report.
+    perform 3950-clear-restart-file.
+    display 'Successfully wrote prime numbers to '
+        function trim(outfile-name) '.'.
+
+    move function current-date to end-datetime.
+    perform 7100-compute-elapsed-seconds.
+    move 'SUCCESS' to run-status.
+    perform 7000-write-audit-record.
+
+*>--------------------------------------------------------------------
+*>3000-build-primeset
+*>if SIEVE.RESTART holds a checkpoint for this exact upperlim, pick up
+*>where the killed run left off instead of reinitializing and
+*>re-marking everything from scratch. resume-phase of 'W' means the
+*>marking pass itself had already finished and only the write phase
+*>remains; 'M' means marking resumes at the saved i/j. either way the
+*>composites already found are replayed from the delta stream before
+*>anything continues.
+*>--------------------------------------------------------------------
+3000-build-primeset.
+    perform 3100-try-load-checkpoint.
+
+    evaluate true
+        when resume-write
+            perform 3200-initialize-primeset
+            perform 3160-replay-delta-flags
+        when resume-mark
+            perform 3200-initialize-primeset
+            perform 3160-replay-delta-flags
+            perform 4000-sieve-primes
+        when other
+            perform 3050-reset-delta-file
+            perform 3200-initialize-primeset
+            perform 4000-sieve-primes
+    end-evaluate.
+
+*>--------------------------------------------------------------------
+*>3050-reset-delta-file
+*>a fresh (non-resumed) run must not inherit a stale delta stream left
+*>over from an earlier crashed run at a different upperlim.
+*>--------------------------------------------------------------------
+3050-reset-delta-file.
+    open output restart-delta-file.
+    if restart-delta-ok
+        close restart-delta-file
+    end-if.
+
+*>--------------------------------------------------------------------
+*>3100-try-load-checkpoint
+*>--------------------------------------------------------------------
+3100-try-load-checkpoint.
+    move space to resume-phase.
+    open input restart-file.
+    if restart-file-ok
+        read restart-file into rc-control-rec
+            at end move space to resume-phase
+            not at end
+                if rc-upperlim = upperlim
+                    move rc-phase to resume-phase
+                    move rc-i to resume-i
+                    move rc-j to resume-j
                 end-if
+        end-read
+        close restart-file
+    end-if.
 
-                if rem is equal to 0
-                    compute pr(j) = 0
+*>--------------------------------------------------------------------
+*>3160-replay-delta-flags
+*>rebuilds the composites already found before the checkpoint by
+*>replaying the incremental delta stream, instead of trusting a full
+*>work-area dump that was never actually there.
+*>--------------------------------------------------------------------
+3160-replay-delta-flags.
+    open input restart-delta-file.
+    if restart-delta-ok
+        move 'N' to reload-done
+        perform until reload-is-done
+            read restart-delta-file into rf-flag-rec
+                at end move 'Y' to reload-done
+                not at end
+                    perform varying k from 1 by 1 until k > rf-count
+                        move 0 to pr(rf-index-tbl(k))
+                    end-perform
+            end-read
+        end-perform
+        close restart-delta-file
+    end-if.
+
+*>--------------------------------------------------------------------
+*>3200-initialize-primeset
+*>pr(i) = 1 means i + 1 is still a prime candidate. this is a single
+*>cheap linear pass, so a killed run just redoes it from i = 1 -- see
+*>the checkpoint/restart note in working-storage above.
+*>--------------------------------------------------------------------
+3200-initialize-primeset.
+    move 1 to i.
+
+    perform varying i from i by 1 until i >= upperlim
+        move 1 to pr(i)
+    end-perform.
+
+*>--------------------------------------------------------------------
+*>4000-sieve-primes
+*>sqrt of the limit is computed once, not every outer pass, and
+*>composites are marked directly by stepping through multiples of each
+*>prime starting at p*p instead of dividing every remaining candidate
+*>by it. when resuming a checkpoint taken mid-marking, i/j were already
+*>restored by 3100 and the composites already found were replayed by
+*>3160 above, so this simply continues from the saved position.
+*>--------------------------------------------------------------------
+4000-sieve-primes.
+    compute sqrt-limit = upperlim ** 0.5.
+
+    if resume-mark
+        move resume-i to i
+        move resume-j to j
+    else
+        move 1 to i
+    end-if.
+
+    move 0 to checkpoint-counter.
+
+    perform varying i from i by 1 until i > sqrt-limit - 1
+        if pr(i) = 1
+            compute current-prime = i + 1
+            compute j = (current-prime * current-prime) - 1
+
+            perform until j >= upperlim
+                if pr(j) = 1
+                    move 0 to pr(j)
+                    if checkpoint-is-enabled
+                        perform 3910-append-delta-flag
+                    end-if
                 end-if
+                compute j = j + current-prime
             end-perform
         end-if
+
+        if checkpoint-is-enabled
+            compute checkpoint-save-i = i + 1
+            move j to checkpoint-save-j
+            if i <= checkpoint-early-limit
+                move 'M' to checkpoint-phase
+                perform 3920-flush-delta-file
+                perform 3900-save-checkpoint
+            else
+                add 1 to checkpoint-counter
+                if checkpoint-counter >= checkpoint-interval-mark
+                    move 0 to checkpoint-counter
+                    move 'M' to checkpoint-phase
+                    perform 3920-flush-delta-file
+                    perform 3900-save-checkpoint
+                end-if
+            end-if
+        end-if
     end-perform.
-  
-    *>Write prime numbers to file
+
+    move space to resume-phase.
+    if checkpoint-is-enabled
+        move i to checkpoint-save-i
+        move j to checkpoint-save-j
+        move 'W' to checkpoint-phase
+        perform 3920-flush-delta-file
+        perform 3900-save-checkpoint
+    end-if.
+
+*>--------------------------------------------------------------------
+*>3900-save-checkpoint
+*>writes just the control record -- phase and resume position. this is
+*>a single small record, rewritten cheaply on every interval; the
+*>composite data itself streams separately through 3910 below and is
+*>never re-dumped here. rc-i/rc-j come from checkpoint-save-i/-j, which
+*>the caller sets -- see the working-storage note by those fields for
+*>why this is not simply the marking loop's own i/j.
+*>--------------------------------------------------------------------
+3900-save-checkpoint.
+    open output restart-file.
+    if restart-file-ok
+        move 'C' to rc-rec-type
+        move upperlim to rc-upperlim
+        move checkpoint-phase to rc-phase
+        move checkpoint-save-i to rc-i
+        move checkpoint-save-j to rc-j
+        write rc-control-rec
+        close restart-file
+    end-if.
+
+*>--------------------------------------------------------------------
+*>3910-append-delta-flag
+*>buffers one composite the moment it is found; the buffer itself
+*>reaches disk (as one batched record) only when it fills, via
+*>3915-write-delta-buffer below, so the restart file still holds each
+*>composite exactly once but pays for one WRITE per delta-buf-max
+*>composites instead of one WRITE per composite.
+*>--------------------------------------------------------------------
+3910-append-delta-flag.
+    add 1 to delta-buf-count.
+    move j to delta-buf-index-tbl(delta-buf-count).
+    if delta-buf-count >= delta-buf-max
+        perform 3915-write-delta-buffer
+    end-if.
+
+*>--------------------------------------------------------------------
+*>3915-write-delta-buffer
+*>writes whatever is currently buffered as one record, then empties the
+*>buffer. called both when the buffer fills (from 3910 above) and to
+*>flush a partial buffer before the delta file is closed (from 3920
+*>below) -- a checkpoint must never leave buffered composites sitting
+*>in memory only.
+*>--------------------------------------------------------------------
+3915-write-delta-buffer.
+    if delta-buf-count > 0
+        if not delta-file-is-open
+            open extend restart-delta-file
+            if restart-delta-status is equal '05' or
+                restart-delta-status is equal '35'
+                open output restart-delta-file
+            end-if
+            set delta-file-is-open to true
+        end-if
+
+        if restart-delta-ok
+            move 'F' to rf-rec-type
+            move delta-buf-count to rf-count
+            perform varying k from 1 by 1 until k > delta-buf-count
+                move delta-buf-index-tbl(k) to rf-index-tbl(k)
+            end-perform
+            write rf-flag-rec
+        end-if
+
+        move 0 to delta-buf-count
+    end-if.
+
+*>--------------------------------------------------------------------
+*>3920-flush-delta-file
+*>flushes any partially-filled buffer and closes the delta stream so
+*>every composite recorded since the last checkpoint is actually
+*>committed to disk, not just sitting in an open file's buffer or the
+*>in-memory delta-buf-index-tbl -- run alongside every
+*>3900-save-checkpoint so a crash never loses more than the data since
+*>the last interval. the next 3910 call above reopens the file in
+*>extend mode automatically.
+*>--------------------------------------------------------------------
+3920-flush-delta-file.
+    perform 3915-write-delta-buffer.
+    if delta-file-is-open
+        close restart-delta-file
+        move 'N' to delta-file-open
+    end-if.
+
+*>--------------------------------------------------------------------
+*>3950-clear-restart-file
+*>a run that finished (or never needed a checkpoint) shouldn't leave a
+*>stale restart file or delta stream around to confuse the next run's
+*>3100/3160 lookup.
+*>--------------------------------------------------------------------
+3950-clear-restart-file.
+    if delta-file-is-open
+        close restart-delta-file
+    end-if.
+    move 'N' to delta-file-open.
+
+    open output restart-file.
+    if restart-file-ok
+        close restart-file
+    end-if.
+
+    open output restart-delta-file.
+    if restart-delta-ok
+        close restart-delta-file
+    end-if.
+
+*>--------------------------------------------------------------------
+*>5000-write-outfile
+*>outfile is now a header/detail/trailer extract instead of a bare
+*>number list. every verb against it still runs through
+*>9100-check-fscode.
+*>--------------------------------------------------------------------
+5000-write-outfile.
+    move function current-date(1:4) to run-date(1:4)
+    move '-' to run-date(5:1)
+    move function current-date(5:2) to run-date(6:2)
+    move '-' to run-date(8:1)
+    move function current-date(7:2) to run-date(9:2)
+
+    move 0 to seq-no.
+    move 0 to prime-count.
+    move 0 to largest-prime.
+    move 0 to twin-count.
+    move 'N' to prev-was-prime.
+
     open output outfile.
-    
+    move 'OPEN OUTPUT OUTFILE' to failing-verb.
+    perform 9100-check-fscode.
+
+    *>the indexed twin of outfile is opened here too; a
+    *>random-lookup file that fails to open isn't fatal to the primary
+    *>deliverable, so this is reported rather than abended.
+    move 'N' to index-file-opened.
+    open output prime-index-file.
+    if index-file-status is equal '00'
+        set index-file-is-opened to true
+    else
+        display 'warning: could not open indexed output, status = '
+            index-file-status
+    end-if.
+
+    move 'H' to oh-rec-type.
+    move run-date to oh-run-date.
+    move upperlim to oh-upperlim.
+    write oh-header-rec.
+    move 'WRITE HEADER RECORD' to failing-verb.
+    perform 9100-check-fscode.
+
     perform varying i from 1 by 1 until i >= upperlim
-        if pr(i) is not equal to 0
-            compute file-record = pr(i)
-            write file-record
-            end-write
-        end-if        
+        if pr(i) = 1
+            add 1 to seq-no
+            add 1 to prime-count
+            compute od-prime = i + 1
+            move od-prime to largest-prime
+            if have-prev-prime
+                and largest-prime - prev-prime = 2
+                add 1 to twin-count
+            end-if
+            move 'Y' to prev-was-prime
+            move largest-prime to prev-prime
+
+            move 'D' to od-rec-type
+            move seq-no to od-seq-no
+            write od-detail-rec
+            move 'WRITE DETAIL RECORD' to failing-verb
+            perform 9100-check-fscode
+
+            if index-file-is-opened
+                move largest-prime to pi-prime
+                move seq-no to pi-seq-no
+                write pi-prime-rec
+                    invalid key
+                        display 'warning: could not write indexed '
+                            'output for prime ' largest-prime
+                end-write
+            end-if
+        end-if
     end-perform.
-    
+
+    move 'T' to ot-rec-type.
+    move prime-count to ot-prime-count.
+    write ot-trailer-rec.
+    move 'WRITE TRAILER RECORD' to failing-verb.
+    perform 9100-check-fscode.
+
     close outfile.
-    display 'Successfully wrote prime numbers to output.txt.'.
+    move 'CLOSE OUTFILE' to failing-verb.
+    perform 9100-check-fscode.
+
+    if index-file-is-opened
+        close prime-index-file
+    end-if.
+
+*>--------------------------------------------------------------------
+*>6000-write-stats-report
+*>a second report alongside outfile so a run can be
+*>sanity-checked (count, largest prime, twin-prime density) without
+*>scraping the detail file. counts/largest/twins were accumulated for
+*>free while 5000-write-outfile walked primeset above. unlike outfile,
+*>a stats-file failure is a warning, not an abend -- the prime list
+*>itself already wrote and checked out fine.
+*>--------------------------------------------------------------------
+6000-write-stats-report.
+    compute density rounded = (prime-count * 10000) / upperlim.
+
+    open output stats-file.
+    if stats-file-status is not equal '00'
+        display 'warning: could not open stats report, status = '
+            stats-file-status
+    else
+        move prime-count to edit-count
+        move 'total primes found' to st-label
+        move edit-count to st-value
+        write st-report-rec
+
+        move largest-prime to edit-count
+        move 'largest prime found' to st-label
+        move edit-count to st-value
+        write st-report-rec
+
+        move twin-count to edit-count
+        move 'twin prime pairs' to st-label
+        move edit-count to st-value
+        write st-report-rec
+
+        move density to edit-density
+        move 'primes per 10000' to st-label
+        move edit-density to st-value
+        write st-report-rec
+
+        close stats-file
+    end-if.
+
+*>--------------------------------------------------------------------
+*>7000-write-audit-record
+*>so a later reader can reconstruct which execution
+*>produced which outfile, and whether it finished clean.
+*>--------------------------------------------------------------------
+7000-write-audit-record.
+    open extend audit-file.
+    if audit-file-status is equal '05' or
+        audit-file-status is equal '35'
+        open output audit-file
+    end-if.
+
+    move start-datetime(1:14) to au-run-timestamp.
+    move upperlim to au-upperlim.
+    move prime-count to au-prime-count.
+    move elapsed-seconds to au-elapsed-seconds.
+    move run-status to au-status.
+    move outfile-name to au-outfile-name.
+    write au-audit-rec.
+    close audit-file.
+
+*>--------------------------------------------------------------------
+*>7100-compute-elapsed-seconds
+*>the 21-character FUNCTION CURRENT-DATE result carries HH, MM, SS at
+*>positions 9-14; a same-day elapsed time is all this job needs since
+*>an overnight sieve run is not expected to straddle midnight.
+*>--------------------------------------------------------------------
+7100-compute-elapsed-seconds.
+    move start-datetime(9:2) to hh.
+    move start-datetime(11:2) to mm.
+    move start-datetime(13:2) to ss.
+    compute start-seconds-of-day =
+        (hh * 3600) + (mm * 60) + ss.
+
+    move end-datetime(9:2) to hh.
+    move end-datetime(11:2) to mm.
+    move end-datetime(13:2) to ss.
+    compute end-seconds-of-day =
+        (hh * 3600) + (mm * 60) + ss.
+
+    if end-seconds-of-day >= start-seconds-of-day
+        compute elapsed-seconds =
+            end-seconds-of-day - start-seconds-of-day
+    else
+        compute elapsed-seconds =
+            end-seconds-of-day + 86400 - start-seconds-of-day
+    end-if.
+
+*>--------------------------------------------------------------------
+*>9100-check-fscode
+*>fscode was declared and named on the outfile SELECT but
+*>never inspected after an I-O verb. Any non-zero status now abends the
+*>run with the failing verb and the raw status code instead of silently
+*>continuing with a short or missing output.txt.
+*>--------------------------------------------------------------------
+9100-check-fscode.
+    if fscode is not equal to '00'
+        display 'abend: ' failing-verb ' failed, outfile status = '
+            fscode
+        close outfile
+        move function current-date to end-datetime
+        perform 7100-compute-elapsed-seconds
+        move 'FAILED' to run-status
+        perform 7000-write-audit-record
+        stop run
+    end-if.
+
+*>--------------------------------------------------------------------
+*>1000-get-upper-limit
+*>this run is unattended overnight batch as often as it is
+*>ad hoc, so upperlim now comes from (in order of preference):
+*>  1) a JCL PARM / command-line argument
+*>  2) a one-record parm file (SIEVE.PARM)
+*>  3) the original interactive keyboard prompt, as a last resort
+*>every value from any of the three, not just the keyboard prompt, is
+*>run through the same 9210-validate-candidate-value edit before it
+*>ever reaches upperlim.
+*>--------------------------------------------------------------------
+1000-get-upper-limit.
+    move spaces to parm-from-jcl.
+    accept parm-from-jcl from command-line.
+
+    if parm-from-jcl is not equal to spaces
+        move parm-from-jcl to candidate-value
+        perform 9210-validate-candidate-value
+        if not value-is-valid
+            perform 9200-log-rejected-entry
+            display 'error: invalid upper limit'
+            stop run
+        end-if
+        move candidate-value to upperlim
+        set run-mode-batch to true
+        move upperlim to edit-upperlim
+        display 'sieve: upper limit ' edit-upperlim ' supplied via JCL PARM.'
+    else
+        perform 1100-get-upper-limit-from-parm-file
+        if not run-mode-batch
+            perform 1200-get-upper-limit-interactive
+        end-if
+    end-if.
+
+1100-get-upper-limit-from-parm-file.
+    open input parm-file.
+    if parm-file-ok
+        read parm-file into parm-file-record
+            at end move spaces to parm-file-record
+        end-read
+        close parm-file
+        move parm-file-record to parm-from-jcl
+        if parm-from-jcl is not equal to spaces
+            move parm-from-jcl to candidate-value
+            perform 9210-validate-candidate-value
+            if not value-is-valid
+                perform 9200-log-rejected-entry
+                display 'error: invalid upper limit'
+                stop run
+            end-if
+            move candidate-value to upperlim
+            set run-mode-batch to true
+            move upperlim to edit-upperlim
+            display 'sieve: upper limit ' edit-upperlim
+                ' supplied via parm file SIEVE.PARM.'
+        end-if
+    end-if.
+
+1200-get-upper-limit-interactive.
+    set run-mode-interactive to true
+    open input standard-input, output standard-output.
+    display 'enter an upper limit: ' with no advancing.
+    read standard-input
+        at end close standard-input, standard-output
+        stop run
+    end-read.
+    close standard-input, standard-output.
+
+    move stdin-record to candidate-value.
+    perform 9210-validate-candidate-value.
+    if not value-is-valid
+        perform 9200-log-rejected-entry
+        display 'error: invalid upper limit'
+        stop run
+    end-if.
+
+    move candidate-value to upperlim.
+
+*>--------------------------------------------------------------------
+*>9210-validate-candidate-value
+*>a fat-fingered non-numeric entry, or a non-integer one like "3.5",
+*>used to feed straight into upperlim with no check in between.
+*>candidate-value is checked here for every path that can supply
+*>upperlim; callers move their raw value into candidate-value first
+*>and branch on value-is-valid afterward.
+*>--------------------------------------------------------------------
+9210-validate-candidate-value.
+    move 'Y' to value-is-numeric.
+    compute numeric-check = function test-numval(candidate-value).
+    if numeric-check is not equal 0
+        move 'N' to value-is-numeric
+    else
+        move 0 to dot-count
+        inspect candidate-value tallying dot-count for all '.'
+        if dot-count > 0
+            move 'N' to value-is-numeric
+        end-if
+    end-if.
+
+*>--------------------------------------------------------------------
+*>9300-set-checkpoint-file-names
+*>keys both checkpoint files to this request's own upperlim, so a
+*>control-file run working through several upperlims in one job can
+*>never have one entry's checkpoint reset/cleanup touch a different
+*>entry's files -- see the checkpoint/restart working-storage note
+*>above.
+*>--------------------------------------------------------------------
+9300-set-checkpoint-file-names.
+    move upperlim to edit-upperlim.
+    move spaces to restart-file-name.
+    string 'SIEVE.RESTART.' function trim(edit-upperlim)
+        delimited by size into restart-file-name.
+    move spaces to restart-delta-file-name.
+    string 'SIEVE.RESTART.DELTA.' function trim(edit-upperlim)
+        delimited by size into restart-delta-file-name.
+
+*>--------------------------------------------------------------------
+*>9200-log-rejected-entry
+*>a rejected entry is recorded here (value entered,
+*>timestamp) so bad operator/batch input leaves a trail instead of
+*>just a one-line error on the console.
+*>--------------------------------------------------------------------
+9200-log-rejected-entry.
+    open extend reject-log.
+    if reject-file-status is equal '05' or
+        reject-file-status is equal '35'
+        open output reject-log
+    end-if.
+    move candidate-value to rj-value-entered.
+    move function current-date(1:14) to rj-timestamp.
+    write rj-reject-rec.
+    close reject-log.
